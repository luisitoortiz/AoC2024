@@ -15,13 +15,50 @@
            SELECT OPTIONAL LEFT-FILE
                ASSIGN TO "Advent2401Left.dat"
                FILE STATUS IS WS-FILE-STATUS-L
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS LIST-SEQ-L
+               ALTERNATE RECORD KEY IS LIST-LEFT-L WITH DUPLICATES
+               ACCESS MODE IS SEQUENTIAL.
            SELECT OPTIONAL RIGHT-FILE
                ASSIGN TO "Advent2401Right.dat"
                FILE STATUS IS WS-FILE-STATUS-R
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS LIST-SEQ-R
+               ALTERNATE RECORD KEY IS LIST-RIGHT-R WITH DUPLICATES
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT OPTIONAL RIGHT-SCAN-FILE
+               ASSIGN TO "Advent2401Right.dat"
+               FILE STATUS IS WS-FILE-STATUS-S
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS LIST-SEQ-S
+               ALTERNATE RECORD KEY IS LIST-RIGHT-S WITH DUPLICATES
+               ACCESS MODE IS SEQUENTIAL.
            SELECT WORK-FILE ASSIGN TO SORT-WORK.
-       
+           SELECT OPTIONAL LEFT-SORT-FILE
+               ASSIGN TO "Advent2401LeftSort.dat"
+               FILE STATUS IS WS-FILE-STATUS-LS
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL RIGHT-SORT-FILE
+               ASSIGN TO "Advent2401RightSort.dat"
+               FILE STATUS IS WS-FILE-STATUS-RS
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL REPORT-FILE
+               ASSIGN TO "Advent2401Report.dat"
+               FILE STATUS IS WS-FILE-STATUS-P
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL EXTRACT-FILE
+               ASSIGN TO "Advent2401Extract.dat"
+               FILE STATUS IS WS-FILE-STATUS-X
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL AUDIT-FILE
+               ASSIGN TO "AdventAudit.log"
+               FILE STATUS IS WS-FILE-STATUS-U
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO "Advent2401Checkpoint.dat"
+               FILE STATUS IS WS-FILE-STATUS-K
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ADVENT-FILE
@@ -39,56 +76,457 @@
        FD  LEFT-FILE
            LABEL RECORDS ARE STANDARD.
        01  LIST-RECORD-L.
+           05 LIST-SEQ-L   PIC 9(8).
            05 LIST-LEFT-L  PIC X(5).
            05 LIST-SPACE-L PIC X(3).
            05 LIST-RIGHT-L PIC X(5).
        FD  RIGHT-FILE
            LABEL RECORDS ARE STANDARD.
        01  LIST-RECORD-R.
+           05 LIST-SEQ-R   PIC 9(8).
            05 LIST-LEFT-R  PIC X(5).
            05 LIST-SPACE-R PIC X(3).
            05 LIST-RIGHT-R PIC X(5).
+       FD  RIGHT-SCAN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LIST-RECORD-S.
+           05 LIST-SEQ-S   PIC 9(8).
+           05 LIST-LEFT-S  PIC X(5).
+           05 LIST-SPACE-S PIC X(3).
+           05 LIST-RIGHT-S PIC X(5).
+       FD  LEFT-SORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LIST-RECORD-LS.
+           05 LIST-LEFT-LS  PIC X(5).
+           05 LIST-SPACE-LS PIC X(3).
+           05 LIST-RIGHT-LS PIC X(5).
+       FD  RIGHT-SORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LIST-RECORD-RS.
+           05 LIST-LEFT-RS  PIC X(5).
+           05 LIST-SPACE-RS PIC X(3).
+           05 LIST-RIGHT-RS PIC X(5).
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE PIC X(132).
+       FD  EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXTRACT-RECORD.
+           05 EXT-PROGRAM-ID     PIC X(8).
+           05 EXT-RUN-DATE       PIC 9(8).
+           05 EXT-RUN-TIME.
+               10 EXT-RUN-HH     PIC 9(2).
+               10 EXT-RUN-MN     PIC 9(2).
+               10 EXT-RUN-SS     PIC 9(2).
+           05 EXT-AMOUNT-TOTAL      PIC 9(15).
+           05 EXT-SIMILARITY-TOTAL  PIC 9(15).
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LINE PIC X(132).
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           05 CK-PHASE            PIC X(11).
+               88 CHECKPOINT-COMPLETE        VALUE 'COMPLETE'.
+               88 CHECKPOINT-PAIRS-IN-PROGRESS VALUE 'PAIRS-PROG'.
+           05 CK-PAIRS-READ        PIC 9(10).
+           05 CK-AMOUNT-TOTAL      PIC 9(15).
+           05 CK-SIMILARITY-TOTAL  PIC 9(15).
 
        WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-P PIC X(2).
+       01  WS-FILE-STATUS-X PIC X(2).
+       01  WS-PRINT-LINE     PIC X(132).
+       01  WS-RUN-DATE.
+           05 WS-RUN-YYYY    PIC 9(4).
+           05 WS-RUN-MM      PIC 9(2).
+           05 WS-RUN-DD      PIC 9(2).
+       01  WS-RUN-DATE-EDIT  PIC X(10).
+       01  WS-RUN-TIME.
+           05 WS-RUN-HH      PIC 9(2).
+           05 WS-RUN-MN      PIC 9(2).
+           05 WS-RUN-SS      PIC 9(2).
+           05 WS-RUN-HS      PIC 9(2).
+       01  WS-RUN-TIME-EDIT  PIC X(08).
        01  WS-LEFT-LIST     PIC X(5).
        01  WS-RIGHT-LIST    PIC X(5).
        01  AMOUNT-LEFT      PIC 9(5).
        01  AMOUNT-RIGHT     PIC 9(5).
-       01  AMOUNT-TOTAL     PIC 9(15).
+       01  AMOUNT-TOTAL     PIC 9(15) VALUE ZERO.
+       01  WS-SIMILARITY-COUNT PIC 9(5).
+       01  WS-SIMILARITY-TOTAL PIC 9(15) VALUE ZERO.
+       01  WS-SIMILARITY-KEY   PIC X(5).
+       01  WS-SCAN-DONE-SW     PIC X(1).
        01  WS-RIGHT-LIST    PIC X(5).
        01  WS-FILE-STATUS-A PIC X(2).
        01  WS-FILE-STATUS-L PIC X(2).
        01  WS-FILE-STATUS-R PIC X(2).
-       01  WS-FILE-STATUS-W PIC X(2).  
-       01  IDX01            PIC 9(4).  
+       01  WS-FILE-STATUS-S PIC X(2).
+       01  WS-FILE-STATUS-W PIC X(2).
+       01  WS-FILE-STATUS-U PIC X(2).
+       01  WS-FILE-STATUS-K PIC X(2).
+       01  WS-FILE-STATUS-LS PIC X(2).
+       01  WS-FILE-STATUS-RS PIC X(2).
+       01  WS-SEQ-NBR        PIC 9(8) VALUE ZERO.
+       01  WS-START-TIME.
+           05 WS-START-HH    PIC 9(2).
+           05 WS-START-MN    PIC 9(2).
+           05 WS-START-SS    PIC 9(2).
+           05 WS-START-HS    PIC 9(2).
+       01  WS-END-TIME.
+           05 WS-END-HH      PIC 9(2).
+           05 WS-END-MN      PIC 9(2).
+           05 WS-END-SS      PIC 9(2).
+           05 WS-END-HS      PIC 9(2).
+       01  WS-RESUME-COUNT   PIC 9(10) VALUE ZERO.
+       01  WS-PAIRS-READ     PIC 9(10) VALUE ZERO.
+       01  WS-SKIP-IDX       PIC 9(10).
+      *-----------------------------------------------------------------
+      * ADVENT2401A HAS NO REJECT CONCEPT - A LOCATION PAIR IS ALWAYS
+      * TWO NUMBERS, NOTHING ABOUT THE INPUT CAN FAIL VALIDATION THE
+      * WAY AN ADVENT2402A REPORT LINE CAN - SO THIS STAYS ZERO FOR
+      * EVERY RUN. IT EXISTS SO THE REPORT AND AUDIT LINES CARRY THE
+      * SAME "RECORDS REJECTED" FIELD AS ADVENT2402A'S.
+      *-----------------------------------------------------------------
+       01  WS-REJECT-COUNT   PIC 9(10) VALUE ZERO.
 
 
        PROCEDURE DIVISION.
 
        PROGRAM-BEGIN.
-           SORT WORK-FILE
-           ON ASCENDING KEY LIST-LEFT-W
-           WITH DUPLICATES IN ORDER
-           USING ADVENT-FILE GIVING LEFT-FILE.
-           SORT WORK-FILE
-           ON ASCENDING KEY LIST-RIGHT-W
-           WITH DUPLICATES IN ORDER
-           USING ADVENT-FILE GIVING RIGHT-FILE.
-           CLOSE LEFT-FILE.
-           CLOSE RIGHT-FILE.
+           ACCEPT WS-START-TIME FROM TIME.
+           PERFORM READ-CHECKPOINT.
+           IF CHECKPOINT-PAIRS-IN-PROGRESS
+               CONTINUE
+           ELSE
+               SORT WORK-FILE
+               ON ASCENDING KEY LIST-LEFT-W
+               WITH DUPLICATES IN ORDER
+               USING ADVENT-FILE GIVING LEFT-SORT-FILE
+               SORT WORK-FILE
+               ON ASCENDING KEY LIST-RIGHT-W
+               WITH DUPLICATES IN ORDER
+               USING ADVENT-FILE GIVING RIGHT-SORT-FILE
+               PERFORM BUILD-LEFT-INDEX
+               PERFORM BUILD-RIGHT-INDEX
+           END-IF.
            OPEN INPUT LEFT-FILE.
            OPEN INPUT RIGHT-FILE.
-           PERFORM VARYING IDX01 FROM 1 BY 1 UNTIL IDX01 = 1001
-               READ LEFT-FILE NEXT RECORD
-               READ RIGHT-FILE NEXT RECORD
-               MOVE LIST-LEFT-L TO AMOUNT-LEFT
-               MOVE LIST-RIGHT-R TO AMOUNT-RIGHT
-               COMPUTE AMOUNT-TOTAL = AMOUNT-TOTAL +
-               FUNCTION ABS(AMOUNT-LEFT - AMOUNT-RIGHT)
-           END-PERFORM.
+           OPEN INPUT RIGHT-SCAN-FILE.
+           IF WS-RESUME-COUNT > 0
+               PERFORM SKIP-CHECKPOINTED-PAIR
+                   VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-RESUME-COUNT
+               MOVE WS-RESUME-COUNT TO WS-PAIRS-READ
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           OPEN OUTPUT EXTRACT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           PERFORM WRITE-REPORT-HEADER.
+           PERFORM READ-LOCATION-PAIR
+               UNTIL WS-FILE-STATUS-L = '10' OR WS-FILE-STATUS-R = '10'.
+           PERFORM WRITE-REPORT-SUMMARY.
+           PERFORM WRITE-EXTRACT-RECORD.
+           PERFORM WRITE-COMPLETION-CHECKPOINT.
+           ACCEPT WS-END-TIME FROM TIME.
+           PERFORM WRITE-AUDIT-RECORD.
            CLOSE LEFT-FILE.
            CLOSE RIGHT-FILE.
-           DISPLAY AMOUNT-TOTAL.
+           CLOSE RIGHT-SCAN-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE EXTRACT-FILE.
+           CLOSE CHECKPOINT-FILE.
 
        PROGRAM-END.
-           STOP RUN.
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * LOOKS FOR A CHECKPOINT LEFT BY AN EARLIER, INCOMPLETE RUN. THE
+      * CHECKPOINT FILE IS WRITTEN ONE RECORD PER UNIT OF WORK RATHER
+      * THAN REWRITTEN IN PLACE (SEE WRITE-PROGRESS-CHECKPOINT), SO THE
+      * MOST RECENT STATE IS THE LAST RECORD IN THE FILE - THIS
+      * PARAGRAPH READS TO THE END AND KEEPS WHATEVER CAME LAST. WHEN
+      * ONE IS FOUND WITH THE MERGE PHASE STILL IN PROGRESS, THE SORT
+      * STEPS ABOVE ARE SKIPPED (LEFT-FILE AND RIGHT-FILE ALREADY HOLD
+      * THEIR SORTED OUTPUT) AND THE RUNNING TOTALS ARE RESTORED SO
+      * PROGRAM-BEGIN CAN RESUME PAST THE PAIRS ALREADY PROCESSED.
+      *-----------------------------------------------------------------
+       READ-CHECKPOINT.
+           MOVE ZERO TO WS-RESUME-COUNT.
+           MOVE SPACES TO CK-PHASE.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-FILE-STATUS-K = '00'
+               PERFORM READ-CHECKPOINT-RECORD
+                   UNTIL WS-FILE-STATUS-K = '10'
+               IF CHECKPOINT-PAIRS-IN-PROGRESS
+                   MOVE CK-PAIRS-READ TO WS-RESUME-COUNT
+                   MOVE CK-AMOUNT-TOTAL TO AMOUNT-TOTAL
+                   MOVE CK-SIMILARITY-TOTAL TO WS-SIMILARITY-TOTAL
+               END-IF
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE NEXT RECORD.
+
+      *-----------------------------------------------------------------
+      * LEFT-FILE AND RIGHT-FILE ARE KEYED INDEXED FILES, SO EACH
+      * RECORD NEEDS A UNIQUE PRIMARY KEY - THE LOCATION ID ITSELF
+      * REPEATS ON BOTH SIDES OF THE PUZZLE INPUT AND CANNOT SERVE AS
+      * ONE. THIS PARAGRAPH WALKS THE FLAT, ALREADY-SORTED OUTPUT OF
+      * THE LEFT-HAND SORT AND REWRITES IT INTO LEFT-FILE, ASSIGNING
+      * AN INCREMENTING SEQUENCE NUMBER AS THE PRIMARY KEY SO THE
+      * SORTED ORDER IS PRESERVED ON THE SUBSEQUENT SEQUENTIAL READS.
+      *-----------------------------------------------------------------
+       BUILD-LEFT-INDEX.
+           MOVE ZERO TO WS-SEQ-NBR.
+           OPEN INPUT LEFT-SORT-FILE.
+           OPEN OUTPUT LEFT-FILE.
+           PERFORM COPY-LEFT-SORT-RECORD
+               UNTIL WS-FILE-STATUS-LS = '10'.
+           CLOSE LEFT-SORT-FILE.
+           CLOSE LEFT-FILE.
+
+       COPY-LEFT-SORT-RECORD.
+           READ LEFT-SORT-FILE NEXT RECORD.
+           IF WS-FILE-STATUS-LS NOT = '10'
+               ADD 1 TO WS-SEQ-NBR
+               MOVE WS-SEQ-NBR TO LIST-SEQ-L
+               MOVE LIST-LEFT-LS TO LIST-LEFT-L
+               MOVE LIST-SPACE-LS TO LIST-SPACE-L
+               MOVE LIST-RIGHT-LS TO LIST-RIGHT-L
+               WRITE LIST-RECORD-L
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * SAME AS BUILD-LEFT-INDEX, FOR THE RIGHT-HAND SORT. RIGHT-FILE
+      * ALSO CARRIES LIST-RIGHT-R AS AN ALTERNATE KEY WITH DUPLICATES
+      * SO RIGHT-SCAN-FILE CAN START ON IT BY LOCATION ID IN
+      * COUNT-RIGHT-MATCHES.
+      *-----------------------------------------------------------------
+       BUILD-RIGHT-INDEX.
+           MOVE ZERO TO WS-SEQ-NBR.
+           OPEN INPUT RIGHT-SORT-FILE.
+           OPEN OUTPUT RIGHT-FILE.
+           PERFORM COPY-RIGHT-SORT-RECORD
+               UNTIL WS-FILE-STATUS-RS = '10'.
+           CLOSE RIGHT-SORT-FILE.
+           CLOSE RIGHT-FILE.
+
+       COPY-RIGHT-SORT-RECORD.
+           READ RIGHT-SORT-FILE NEXT RECORD.
+           IF WS-FILE-STATUS-RS NOT = '10'
+               ADD 1 TO WS-SEQ-NBR
+               MOVE WS-SEQ-NBR TO LIST-SEQ-R
+               MOVE LIST-LEFT-RS TO LIST-LEFT-R
+               MOVE LIST-SPACE-RS TO LIST-SPACE-R
+               MOVE LIST-RIGHT-RS TO LIST-RIGHT-R
+               WRITE LIST-RECORD-R
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * ADVANCES PAST ONE ALREADY-PROCESSED LOCATION PAIR WHEN RESUMING
+      * FROM A CHECKPOINT, WITHOUT RE-ADDING IT TO THE TOTALS.
+      *-----------------------------------------------------------------
+       SKIP-CHECKPOINTED-PAIR.
+           READ LEFT-FILE NEXT RECORD.
+           READ RIGHT-FILE NEXT RECORD.
+
+      *-----------------------------------------------------------------
+      * WRITTEN AFTER EVERY LOCATION PAIR SO A RESTART CAN PICK UP FROM
+      * THE LAST PAIR PROCESSED INSTEAD OF RE-RUNNING THE SORTS.
+      * CHECKPOINT-FILE IS OPENED ONCE IN PROGRAM-BEGIN AND CLOSED ONCE
+      * AT THE END OF THE RUN, SO EACH CALL HERE IS A PLAIN WRITE OF
+      * ANOTHER RECORD ONTO THE END OF THE FILE RATHER THAN A FRESH
+      * OPEN/CLOSE - OPENING THE FILE ANEW FOR EVERY PAIR WOULD MAKE THE
+      * COST OF A RUN GROW WITH THE SIZE OF THE LOCATION-ID FEED, WHICH
+      * IS EXACTLY WHAT THIS CHECKPOINTING WAS ADDED TO AVOID. THE MOST
+      * RECENT RECORD IN THE FILE IS ALWAYS THE CURRENT STATE; SEE
+      * READ-CHECKPOINT.
+      *-----------------------------------------------------------------
+       WRITE-PROGRESS-CHECKPOINT.
+           MOVE 'PAIRS-PROG' TO CK-PHASE
+           MOVE WS-PAIRS-READ TO CK-PAIRS-READ
+           MOVE AMOUNT-TOTAL TO CK-AMOUNT-TOTAL
+           MOVE WS-SIMILARITY-TOTAL TO CK-SIMILARITY-TOTAL
+           WRITE CHECKPOINT-RECORD.
+
+      *-----------------------------------------------------------------
+      * WRITTEN ONCE THE RUN HAS FINISHED, SO A SUBSEQUENT RUN KNOWS
+      * THE MERGE PHASE NEED NOT BE RESUMED.
+      *-----------------------------------------------------------------
+       WRITE-COMPLETION-CHECKPOINT.
+           MOVE 'COMPLETE' TO CK-PHASE
+           MOVE WS-PAIRS-READ TO CK-PAIRS-READ
+           MOVE AMOUNT-TOTAL TO CK-AMOUNT-TOTAL
+           MOVE WS-SIMILARITY-TOTAL TO CK-SIMILARITY-TOTAL
+           WRITE CHECKPOINT-RECORD.
+
+      *-----------------------------------------------------------------
+      * ONE LINE APPENDED TO THE SHARED RUN AUDIT LOG, GIVING START AND
+      * END TIME, PAIRS PROCESSED AND THE FINAL TOTALS FOR THIS RUN.
+      *-----------------------------------------------------------------
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING 'ADV2401A ' DELIMITED SIZE
+                  WS-RUN-DATE DELIMITED SIZE
+                  ' START ' DELIMITED SIZE
+                  WS-START-HH DELIMITED SIZE
+                  WS-START-MN DELIMITED SIZE
+                  WS-START-SS DELIMITED SIZE
+                  ' END ' DELIMITED SIZE
+                  WS-END-HH DELIMITED SIZE
+                  WS-END-MN DELIMITED SIZE
+                  WS-END-SS DELIMITED SIZE
+                  ' PAIRS ' DELIMITED SIZE
+                  WS-PAIRS-READ DELIMITED SIZE
+                  ' REJECTED ' DELIMITED SIZE
+                  WS-REJECT-COUNT DELIMITED SIZE
+                  ' DISTANCE ' DELIMITED SIZE
+                  AMOUNT-TOTAL DELIMITED SIZE
+                  ' SIMILARITY ' DELIMITED SIZE
+                  WS-SIMILARITY-TOTAL DELIMITED SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           MOVE WS-PRINT-LINE TO AUDIT-LINE
+           OPEN EXTEND AUDIT-FILE
+           WRITE AUDIT-LINE
+           CLOSE AUDIT-FILE.
+
+      *-----------------------------------------------------------------
+      * REPORT TITLE AND RUN-IDENTIFICATION LINES, WRITTEN ONCE AT THE
+      * TOP OF ADVENT2401REPORT.DAT.
+      *-----------------------------------------------------------------
+       WRITE-REPORT-HEADER.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE SPACES TO WS-RUN-DATE-EDIT
+           STRING WS-RUN-MM   DELIMITED SIZE '/'  DELIMITED SIZE
+                  WS-RUN-DD   DELIMITED SIZE '/'  DELIMITED SIZE
+                  WS-RUN-YYYY DELIMITED SIZE
+               INTO WS-RUN-DATE-EDIT
+           END-STRING.
+           MOVE SPACES TO WS-RUN-TIME-EDIT
+           STRING WS-RUN-HH DELIMITED SIZE ':' DELIMITED SIZE
+                  WS-RUN-MN DELIMITED SIZE ':' DELIMITED SIZE
+                  WS-RUN-SS DELIMITED SIZE
+               INTO WS-RUN-TIME-EDIT
+           END-STRING.
+           MOVE SPACES TO WS-PRINT-LINE
+           MOVE 'ADVENT2401A - DAY 1: HISTORIAN HYSTERIA LIST ANALYSIS'
+               TO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING 'RUN DATE: ' DELIMITED SIZE
+                  WS-RUN-DATE-EDIT DELIMITED SIZE
+                  '   RUN TIME: ' DELIMITED SIZE
+                  WS-RUN-TIME-EDIT DELIMITED SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING 'INPUT FILE: ' DELIMITED SIZE
+                  'Advent2401.dat' DELIMITED SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+      *-----------------------------------------------------------------
+      * FINAL TOTALS, WRITTEN ONCE ALL LOCATION PAIRS HAVE BEEN READ.
+      *-----------------------------------------------------------------
+       WRITE-REPORT-SUMMARY.
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING 'TOTAL PAIRS READ . . . . . . . . . . . . . '
+                       DELIMITED SIZE
+                  WS-PAIRS-READ DELIMITED SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING 'TOTAL DISTANCE BETWEEN LISTS. . . . . . . . '
+                       DELIMITED SIZE
+                  AMOUNT-TOTAL DELIMITED SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING 'TOTAL SIMILARITY SCORE. . . . . . . . . . . '
+                       DELIMITED SIZE
+                  WS-SIMILARITY-TOTAL DELIMITED SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING 'TOTAL PAIRS REJECTED . . . . . . . . . . . '
+                       DELIMITED SIZE
+                  WS-REJECT-COUNT DELIMITED SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+      *-----------------------------------------------------------------
+      * ONE FIXED-FORMAT RECORD SUMMARIZING THE RUN, FOR PICKUP BY
+      * DOWNSTREAM DASHBOARDS OR SCHEDULER JOBS THAT DO NOT PARSE
+      * ADVENT2401REPORT.DAT.
+      *-----------------------------------------------------------------
+       WRITE-EXTRACT-RECORD.
+           MOVE 'ADV2401A' TO EXT-PROGRAM-ID
+           MOVE WS-RUN-DATE TO EXT-RUN-DATE
+           MOVE WS-RUN-HH TO EXT-RUN-HH
+           MOVE WS-RUN-MN TO EXT-RUN-MN
+           MOVE WS-RUN-SS TO EXT-RUN-SS
+           MOVE AMOUNT-TOTAL TO EXT-AMOUNT-TOTAL
+           MOVE WS-SIMILARITY-TOTAL TO EXT-SIMILARITY-TOTAL
+           WRITE EXTRACT-RECORD.
+
+       READ-LOCATION-PAIR.
+           READ LEFT-FILE NEXT RECORD.
+           READ RIGHT-FILE NEXT RECORD.
+           IF WS-FILE-STATUS-L NOT = '10' AND
+           WS-FILE-STATUS-R NOT = '10'
+               ADD 1 TO WS-PAIRS-READ
+               MOVE LIST-LEFT-L TO AMOUNT-LEFT
+               MOVE LIST-RIGHT-R TO AMOUNT-RIGHT
+               COMPUTE AMOUNT-TOTAL = AMOUNT-TOTAL +
+                   FUNCTION ABS(AMOUNT-LEFT - AMOUNT-RIGHT)
+               PERFORM COUNT-RIGHT-MATCHES
+               COMPUTE WS-SIMILARITY-TOTAL = WS-SIMILARITY-TOTAL +
+                   (AMOUNT-LEFT * WS-SIMILARITY-COUNT)
+               PERFORM WRITE-PROGRESS-CHECKPOINT
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * KEYED LOOKUP AGAINST RIGHT-SCAN-FILE - START AT THE FIRST
+      * ENTRY WHOSE KEY MATCHES AMOUNT-LEFT, THEN WALK FORWARD IN
+      * ASCENDING KEY ORDER WHILE THE KEY KEEPS MATCHING.
+      *-----------------------------------------------------------------
+       COUNT-RIGHT-MATCHES.
+           MOVE 0 TO WS-SIMILARITY-COUNT.
+           MOVE AMOUNT-LEFT TO WS-SIMILARITY-KEY.
+           MOVE WS-SIMILARITY-KEY TO LIST-RIGHT-S.
+           MOVE 'N' TO WS-SCAN-DONE-SW.
+           START RIGHT-SCAN-FILE KEY IS EQUAL LIST-RIGHT-S
+               INVALID KEY MOVE 'Y' TO WS-SCAN-DONE-SW
+           END-START.
+           PERFORM SCAN-RIGHT-RECORD UNTIL WS-SCAN-DONE-SW = 'Y'.
+
+       SCAN-RIGHT-RECORD.
+           READ RIGHT-SCAN-FILE NEXT RECORD.
+           IF WS-FILE-STATUS-S = '10'
+               MOVE 'Y' TO WS-SCAN-DONE-SW
+           ELSE
+               IF LIST-RIGHT-S = WS-SIMILARITY-KEY
+                   ADD 1 TO WS-SIMILARITY-COUNT
+               ELSE
+                   MOVE 'Y' TO WS-SCAN-DONE-SW
+               END-IF
+           END-IF.
