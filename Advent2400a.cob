@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADVENT2400A.
+      *-----------------------------------------------------------------
+      * DRIVER PROGRAM - RUNS THE DAY 1 LOCATION-ID JOB (ADVENT2401A)
+      * AND THE DAY 2 SAFETY-REPORT JOB (ADVENT2402A) AS ONE COMBINED
+      * RUN, THEN READS BACK THEIR EXTRACT RECORDS TO PRODUCE A SINGLE
+      * COMBINED OPERATIONS SUMMARY.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL EXTRACT-2401-FILE
+               ASSIGN TO "Advent2401Extract.dat"
+               FILE STATUS IS WS-FILE-STATUS-1
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL EXTRACT-2402-FILE
+               ASSIGN TO "Advent2402Extract.dat"
+               FILE STATUS IS WS-FILE-STATUS-2
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL REPORT-FILE
+               ASSIGN TO "Advent2400Report.dat"
+               FILE STATUS IS WS-FILE-STATUS-P
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-2401-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXTRACT-2401-RECORD.
+           05 EXT-2401-PROGRAM-ID    PIC X(8).
+           05 EXT-2401-RUN-DATE      PIC 9(8).
+           05 EXT-2401-RUN-TIME.
+               10 EXT-2401-RUN-HH    PIC 9(2).
+               10 EXT-2401-RUN-MN    PIC 9(2).
+               10 EXT-2401-RUN-SS    PIC 9(2).
+           05 EXT-2401-AMOUNT-TOTAL     PIC 9(15).
+           05 EXT-2401-SIMILARITY-TOTAL PIC 9(15).
+       FD  EXTRACT-2402-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXTRACT-2402-RECORD.
+           05 EXT-2402-PROGRAM-ID    PIC X(8).
+           05 EXT-2402-RUN-DATE      PIC 9(8).
+           05 EXT-2402-RUN-TIME.
+               10 EXT-2402-RUN-HH    PIC 9(2).
+               10 EXT-2402-RUN-MN    PIC 9(2).
+               10 EXT-2402-RUN-SS    PIC 9(2).
+           05 EXT-2402-TOTAL-COUNT      PIC 9(10).
+           05 EXT-2402-DAMPENER-COUNT   PIC 9(10).
+           05 EXT-2402-REJECT-COUNT     PIC 9(10).
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-1 PIC X(2).
+       01  WS-FILE-STATUS-2 PIC X(2).
+       01  WS-FILE-STATUS-P PIC X(2).
+       01  WS-PRINT-LINE     PIC X(132).
+       01  WS-RUN-DATE.
+           05 WS-RUN-YYYY    PIC 9(4).
+           05 WS-RUN-MM      PIC 9(2).
+           05 WS-RUN-DD      PIC 9(2).
+       01  WS-RUN-DATE-EDIT  PIC X(10).
+       01  WS-RUN-TIME.
+           05 WS-RUN-HH      PIC 9(2).
+           05 WS-RUN-MN      PIC 9(2).
+           05 WS-RUN-SS      PIC 9(2).
+           05 WS-RUN-HS      PIC 9(2).
+       01  WS-RUN-TIME-EDIT  PIC X(08).
+       01  WS-DISTANCE-TOTAL     PIC 9(15) VALUE ZERO.
+       01  WS-SIMILARITY-TOTAL   PIC 9(15) VALUE ZERO.
+       01  WS-SAFE-COUNT         PIC 9(10) VALUE ZERO.
+       01  WS-DAMPENER-COUNT     PIC 9(10) VALUE ZERO.
+       01  WS-REJECT-COUNT       PIC 9(10) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           CALL 'ADVENT2401A'.
+           CALL 'ADVENT2402A'.
+           PERFORM READ-EXTRACT-2401.
+           PERFORM READ-EXTRACT-2402.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM WRITE-REPORT-HEADER.
+           PERFORM WRITE-REPORT-SUMMARY.
+           CLOSE REPORT-FILE.
+
+       PROGRAM-END.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * PULLS THE DAY 1 TOTALS OUT OF ADVENT2401A'S EXTRACT RECORD.
+      * THE JOB WRITES EXACTLY ONE RECORD PER RUN, SO A SINGLE READ
+      * IS ALL THAT IS NEEDED.
+      *-----------------------------------------------------------------
+       READ-EXTRACT-2401.
+           OPEN INPUT EXTRACT-2401-FILE.
+           READ EXTRACT-2401-FILE NEXT RECORD
+               AT END MOVE ZERO TO EXT-2401-AMOUNT-TOTAL
+                                   EXT-2401-SIMILARITY-TOTAL
+           END-READ.
+           MOVE EXT-2401-AMOUNT-TOTAL TO WS-DISTANCE-TOTAL.
+           MOVE EXT-2401-SIMILARITY-TOTAL TO WS-SIMILARITY-TOTAL.
+           CLOSE EXTRACT-2401-FILE.
+
+      *-----------------------------------------------------------------
+      * PULLS THE DAY 2 TOTALS OUT OF ADVENT2402A'S EXTRACT RECORD.
+      *-----------------------------------------------------------------
+       READ-EXTRACT-2402.
+           OPEN INPUT EXTRACT-2402-FILE.
+           READ EXTRACT-2402-FILE NEXT RECORD
+               AT END MOVE ZERO TO EXT-2402-TOTAL-COUNT
+                                   EXT-2402-DAMPENER-COUNT
+                                   EXT-2402-REJECT-COUNT
+           END-READ.
+           MOVE EXT-2402-TOTAL-COUNT TO WS-SAFE-COUNT.
+           MOVE EXT-2402-DAMPENER-COUNT TO WS-DAMPENER-COUNT.
+           MOVE EXT-2402-REJECT-COUNT TO WS-REJECT-COUNT.
+           CLOSE EXTRACT-2402-FILE.
+
+      *-----------------------------------------------------------------
+      * REPORT TITLE AND RUN-IDENTIFICATION LINES, WRITTEN ONCE AT THE
+      * TOP OF ADVENT2400REPORT.DAT.
+      *-----------------------------------------------------------------
+       WRITE-REPORT-HEADER.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE SPACES TO WS-RUN-DATE-EDIT
+           STRING WS-RUN-MM   DELIMITED SIZE '/'  DELIMITED SIZE
+                  WS-RUN-DD   DELIMITED SIZE '/'  DELIMITED SIZE
+                  WS-RUN-YYYY DELIMITED SIZE
+               INTO WS-RUN-DATE-EDIT
+           END-STRING.
+           MOVE SPACES TO WS-RUN-TIME-EDIT
+           STRING WS-RUN-HH DELIMITED SIZE ':' DELIMITED SIZE
+                  WS-RUN-MN DELIMITED SIZE ':' DELIMITED SIZE
+                  WS-RUN-SS DELIMITED SIZE
+               INTO WS-RUN-TIME-EDIT
+           END-STRING.
+           MOVE SPACES TO WS-PRINT-LINE
+           MOVE 'ADVENT2400A - COMBINED DAILY OPERATIONS SUMMARY'
+               TO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING 'RUN DATE: ' DELIMITED SIZE
+                  WS-RUN-DATE-EDIT DELIMITED SIZE
+                  '   RUN TIME: ' DELIMITED SIZE
+                  WS-RUN-TIME-EDIT DELIMITED SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+      *-----------------------------------------------------------------
+      * COMBINED TOTALS FROM BOTH JOBS.
+      *-----------------------------------------------------------------
+       WRITE-REPORT-SUMMARY.
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING 'DAY 1 TOTAL DISTANCE BETWEEN LISTS. . . . . '
+                       DELIMITED SIZE
+                  WS-DISTANCE-TOTAL DELIMITED SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING 'DAY 1 TOTAL SIMILARITY SCORE. . . . . . . . '
+                       DELIMITED SIZE
+                  WS-SIMILARITY-TOTAL DELIMITED SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING 'DAY 2 TOTAL SAFE REPORTS (NO DAMPENER). . . '
+                       DELIMITED SIZE
+                  WS-SAFE-COUNT DELIMITED SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING 'DAY 2 TOTAL SAFE REPORTS (WITH DAMPENER). . '
+                       DELIMITED SIZE
+                  WS-DAMPENER-COUNT DELIMITED SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING 'DAY 2 TOTAL RECORDS REJECTED. . . . . . . . '
+                       DELIMITED SIZE
+                  WS-REJECT-COUNT DELIMITED SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
