@@ -12,100 +12,553 @@
                ASSIGN TO "Advent2402.dat"
                FILE STATUS IS WS-FILE-STATUS-A
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT OPTIONAL REJECT-FILE
+               ASSIGN TO "Advent2402Reject.dat"
+               FILE STATUS IS WS-FILE-STATUS-J
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL REPORT-FILE
+               ASSIGN TO "Advent2402Report.dat"
+               FILE STATUS IS WS-FILE-STATUS-P
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL EXTRACT-FILE
+               ASSIGN TO "Advent2402Extract.dat"
+               FILE STATUS IS WS-FILE-STATUS-X
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL AUDIT-FILE
+               ASSIGN TO "AdventAudit.log"
+               FILE STATUS IS WS-FILE-STATUS-U
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO "Advent2402Checkpoint.dat"
+               FILE STATUS IS WS-FILE-STATUS-K
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ADVENT-FILE
            LABEL RECORDS ARE STANDARD.
-       01  LIST-RECORD PIC X(23).
+       01  LIST-RECORD PIC X(200).
+       FD  REJECT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REJECT-RECORD.
+           05 REJECT-LINE    PIC X(200).
+           05 FILLER         PIC X(1).
+           05 REJECT-REASON  PIC X(30).
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE PIC X(132).
+       FD  EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXTRACT-RECORD.
+           05 EXT-PROGRAM-ID     PIC X(8).
+           05 EXT-RUN-DATE       PIC 9(8).
+           05 EXT-RUN-TIME.
+               10 EXT-RUN-HH     PIC 9(2).
+               10 EXT-RUN-MN     PIC 9(2).
+               10 EXT-RUN-SS     PIC 9(2).
+           05 EXT-TOTAL-COUNT    PIC 9(10).
+           05 EXT-DAMPENER-COUNT PIC 9(10).
+           05 EXT-REJECT-COUNT   PIC 9(10).
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LINE PIC X(132).
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           05 CK-STATUS          PIC X(11).
+               88 CHECKPOINT-COMPLETE    VALUE 'COMPLETE'.
+               88 CHECKPOINT-IN-PROGRESS VALUE 'IN-PROGRESS'.
+           05 CK-RECORDS-READ    PIC 9(10).
+           05 CK-TOTAL-COUNT     PIC 9(10).
+           05 CK-DAMPENER-COUNT  PIC 9(10).
+           05 CK-REJECT-COUNT    PIC 9(10).
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS-A PIC X(2).
+       01  WS-FILE-STATUS-J PIC X(2).
+       01  WS-FILE-STATUS-P PIC X(2).
+       01  WS-FILE-STATUS-X PIC X(2).
+       01  WS-FILE-STATUS-U PIC X(2).
+       01  WS-FILE-STATUS-K PIC X(2).
+       01  WS-START-TIME.
+           05 WS-START-HH    PIC 9(2).
+           05 WS-START-MN    PIC 9(2).
+           05 WS-START-SS    PIC 9(2).
+           05 WS-START-HS    PIC 9(2).
+       01  WS-END-TIME.
+           05 WS-END-HH      PIC 9(2).
+           05 WS-END-MN      PIC 9(2).
+           05 WS-END-SS      PIC 9(2).
+           05 WS-END-HS      PIC 9(2).
+       01  WS-RESUME-COUNT   PIC 9(10) VALUE ZERO.
+       01  WS-RECORDS-READ   PIC 9(10) VALUE ZERO.
+       01  WS-SKIP-IDX       PIC 9(10).
+       01  WS-PRINT-LINE     PIC X(132).
+       01  WS-RUN-DATE.
+           05 WS-RUN-YYYY    PIC 9(4).
+           05 WS-RUN-MM      PIC 9(2).
+           05 WS-RUN-DD      PIC 9(2).
+       01  WS-RUN-DATE-EDIT  PIC X(10).
+       01  WS-RUN-TIME.
+           05 WS-RUN-HH      PIC 9(2).
+           05 WS-RUN-MN      PIC 9(2).
+           05 WS-RUN-SS      PIC 9(2).
+           05 WS-RUN-HS      PIC 9(2).
+       01  WS-RUN-TIME-EDIT  PIC X(08).
+      *-----------------------------------------------------------------
+      * 67 IS NOT A CHOSEN LIMIT - IT IS HOW MANY PIC 9(2) LEVELS CAN
+      * ACTUALLY FIT IN A 200-BYTE LIST-RECORD: WORST CASE EVERY LEVEL
+      * IS TWO DIGITS, SO N LEVELS TAKE 2*N DIGIT BYTES PLUS (N-1)
+      * SPACE-DELIMITER BYTES, I.E. 3*N-1 <= 200, WHICH SOLVES TO
+      * N <= 67. A REPORT CANNOT HOLD MORE LEVELS THAN THAT AND STILL
+      * FIT IN THE RECORD, SO THIS IS A STRUCTURAL BOUND, NOT A
+      * HARDCODED BUSINESS LIMIT.
+      *-----------------------------------------------------------------
        01  WS-NUMBERS.
-           05 NUM1          PIC 9(2).    
-           05 NUM2          PIC 9(2).
-           05 NUM3          PIC 9(2).
-           05 NUM4          PIC 9(2).
-           05 NUM5          PIC 9(2).
-           05 NUM6          PIC 9(2).
-           05 NUM7          PIC 9(2).
-           05 NUM8          PIC 9(2).
-       01  TOTAL-COUNT      PIC 9(10).
+           05 WS-LEVEL-COUNT PIC 9(3).
+           05 WS-LEVEL       PIC 9(2)
+                              OCCURS 1 TO 67 TIMES
+                              DEPENDING ON WS-LEVEL-COUNT.
+       01  WS-CHECK-NUMBERS.
+           05 WS-CHECK-COUNT PIC 9(3).
+           05 WS-CHECK-LEVEL PIC 9(2)
+                              OCCURS 1 TO 67 TIMES
+                              DEPENDING ON WS-CHECK-COUNT.
+       01  WS-SAFETY-SWITCH  PIC X(1).
+           88 SEQUENCE-IS-SAFE     VALUE 'Y'.
+           88 SEQUENCE-IS-UNSAFE   VALUE 'N'.
+       01  WS-ASCENDING-SW   PIC X(1).
+       01  WS-DESCENDING-SW  PIC X(1).
+       01  WS-CHECK-IDX      PIC 9(3).
+       01  WS-COPY-IDX       PIC 9(3).
+       01  WS-REMOVE-IDX     PIC 9(3).
+       01  WS-PARSE-PTR      PIC 9(3).
+       01  WS-TOKEN          PIC X(6).
+       01  WS-LEVEL-TEXT     PIC X(2).
+       01  WS-DAMPENER-SW    PIC X(1).
+       01  WS-RECORD-VALID-SW PIC X(1).
+           88 RECORD-IS-VALID     VALUE 'Y'.
+           88 RECORD-IS-INVALID   VALUE 'N'.
+       01  WS-REJECT-REASON  PIC X(30).
+       01  TOTAL-COUNT       PIC 9(10) VALUE ZERO.
+       01  DAMPENER-COUNT    PIC 9(10) VALUE ZERO.
+       01  REJECT-COUNT      PIC 9(10) VALUE ZERO.
 
        PROCEDURE DIVISION.
 
        PROGRAM-BEGIN.
+           ACCEPT WS-START-TIME FROM TIME.
+           PERFORM READ-CHECKPOINT.
            OPEN INPUT ADVENT-FILE.
+           IF WS-RESUME-COUNT > 0
+               OPEN EXTEND REJECT-FILE
+               PERFORM SKIP-CHECKPOINTED-RECORD
+                   VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-RESUME-COUNT
+               MOVE WS-RESUME-COUNT TO WS-RECORDS-READ
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           OPEN OUTPUT EXTRACT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           PERFORM WRITE-REPORT-HEADER.
            PERFORM READ-INPUT-FILE UNTIL WS-FILE-STATUS-A = '10'.
+           PERFORM WRITE-REPORT-SUMMARY.
+           PERFORM WRITE-EXTRACT-RECORD.
+           PERFORM WRITE-COMPLETION-CHECKPOINT.
+           ACCEPT WS-END-TIME FROM TIME.
+           PERFORM WRITE-AUDIT-RECORD.
            CLOSE ADVENT-FILE.
-           DISPLAY TOTAL-COUNT.
+           CLOSE REJECT-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE EXTRACT-FILE.
+           CLOSE CHECKPOINT-FILE.
 
        PROGRAM-END.
-           STOP RUN.
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * RESTART SUPPORT - IF A PRIOR RUN LEFT AN IN-PROGRESS CHECKPOINT,
+      * RESUME FROM THE RECORD COUNT AND RUNNING TOTALS IT RECORDED
+      * INSTEAD OF STARTING THE INPUT FILE OVER FROM THE TOP. A MISSING
+      * CHECKPOINT FILE OR ONE MARKED COMPLETE MEANS A FRESH RUN. THE
+      * CHECKPOINT FILE IS WRITTEN ONE RECORD PER INPUT RECORD RATHER
+      * THAN REWRITTEN IN PLACE (SEE WRITE-PROGRESS-CHECKPOINT), SO THE
+      * MOST RECENT STATE IS THE LAST RECORD IN THE FILE - THIS
+      * PARAGRAPH READS TO THE END AND KEEPS WHATEVER CAME LAST.
+      *-----------------------------------------------------------------
+       READ-CHECKPOINT.
+           MOVE ZERO TO WS-RESUME-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-FILE-STATUS-K = '00'
+               PERFORM READ-CHECKPOINT-RECORD
+                   UNTIL WS-FILE-STATUS-K = '10'
+               IF CHECKPOINT-IN-PROGRESS
+                   MOVE CK-RECORDS-READ TO WS-RESUME-COUNT
+                   MOVE CK-TOTAL-COUNT TO TOTAL-COUNT
+                   MOVE CK-DAMPENER-COUNT TO DAMPENER-COUNT
+                   MOVE CK-REJECT-COUNT TO REJECT-COUNT
+               END-IF
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE NEXT RECORD.
+
+      *-----------------------------------------------------------------
+      * DISCARDS ONE ALREADY-PROCESSED INPUT RECORD DURING RESTART.
+      *-----------------------------------------------------------------
+       SKIP-CHECKPOINTED-RECORD.
+           READ ADVENT-FILE NEXT RECORD.
+
+      *-----------------------------------------------------------------
+      * WRITTEN AFTER EVERY INPUT RECORD SO A RESTART NEVER LOSES MORE
+      * THAN ONE RECORD'S WORTH OF PROGRESS. CHECKPOINT-FILE IS OPENED
+      * ONCE IN PROGRAM-BEGIN AND CLOSED ONCE AT THE END OF THE RUN, SO
+      * EACH CALL HERE IS A PLAIN WRITE OF ANOTHER RECORD ONTO THE END
+      * OF THE FILE RATHER THAN A FRESH OPEN/CLOSE - OPENING THE FILE
+      * ANEW FOR EVERY INPUT RECORD WOULD MAKE THE COST OF A RUN GROW
+      * WITH THE SIZE OF THE INPUT FILE, WHICH IS EXACTLY WHAT THIS
+      * CHECKPOINTING WAS ADDED TO AVOID. THE MOST RECENT RECORD IN THE
+      * FILE IS ALWAYS THE CURRENT STATE; SEE READ-CHECKPOINT.
+      *-----------------------------------------------------------------
+       WRITE-PROGRESS-CHECKPOINT.
+           MOVE 'IN-PROGRESS' TO CK-STATUS
+           MOVE WS-RECORDS-READ TO CK-RECORDS-READ
+           MOVE TOTAL-COUNT TO CK-TOTAL-COUNT
+           MOVE DAMPENER-COUNT TO CK-DAMPENER-COUNT
+           MOVE REJECT-COUNT TO CK-REJECT-COUNT
+           WRITE CHECKPOINT-RECORD.
+
+      *-----------------------------------------------------------------
+      * MARKS THE CHECKPOINT COMPLETE ONCE THE WHOLE INPUT FILE HAS
+      * BEEN READ, SO THE NEXT RUN STARTS FRESH RATHER THAN RESUMING.
+      *-----------------------------------------------------------------
+       WRITE-COMPLETION-CHECKPOINT.
+           MOVE 'COMPLETE' TO CK-STATUS
+           MOVE WS-RECORDS-READ TO CK-RECORDS-READ
+           MOVE TOTAL-COUNT TO CK-TOTAL-COUNT
+           MOVE DAMPENER-COUNT TO CK-DAMPENER-COUNT
+           MOVE REJECT-COUNT TO CK-REJECT-COUNT
+           WRITE CHECKPOINT-RECORD.
+
+      *-----------------------------------------------------------------
+      * ONE LINE APPENDED TO THE SHARED AUDIT LOG FOR EVERY RUN OF
+      * THIS PROGRAM - START AND END TIME, RECORDS READ, AND FINAL
+      * TOTALS.
+      *-----------------------------------------------------------------
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING 'ADV2402A ' DELIMITED SIZE
+                  WS-RUN-DATE DELIMITED SIZE
+                  ' START ' DELIMITED SIZE
+                  WS-START-HH DELIMITED SIZE
+                  WS-START-MN DELIMITED SIZE
+                  WS-START-SS DELIMITED SIZE
+                  ' END ' DELIMITED SIZE
+                  WS-END-HH DELIMITED SIZE
+                  WS-END-MN DELIMITED SIZE
+                  WS-END-SS DELIMITED SIZE
+                  ' READ ' DELIMITED SIZE
+                  WS-RECORDS-READ DELIMITED SIZE
+                  ' REJECTED ' DELIMITED SIZE
+                  REJECT-COUNT DELIMITED SIZE
+                  ' SAFE ' DELIMITED SIZE
+                  TOTAL-COUNT DELIMITED SIZE
+                  ' SAFE-DAMPENED ' DELIMITED SIZE
+                  DAMPENER-COUNT DELIMITED SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           MOVE WS-PRINT-LINE TO AUDIT-LINE
+           OPEN EXTEND AUDIT-FILE
+           WRITE AUDIT-LINE
+           CLOSE AUDIT-FILE.
+
+      *-----------------------------------------------------------------
+      * REPORT TITLE AND RUN-IDENTIFICATION LINES, WRITTEN ONCE AT THE
+      * TOP OF ADVENT2402REPORT.DAT.
+      *-----------------------------------------------------------------
+       WRITE-REPORT-HEADER.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE SPACES TO WS-RUN-DATE-EDIT
+           STRING WS-RUN-MM   DELIMITED SIZE '/'  DELIMITED SIZE
+                  WS-RUN-DD   DELIMITED SIZE '/'  DELIMITED SIZE
+                  WS-RUN-YYYY DELIMITED SIZE
+               INTO WS-RUN-DATE-EDIT
+           END-STRING.
+           MOVE SPACES TO WS-RUN-TIME-EDIT
+           STRING WS-RUN-HH DELIMITED SIZE ':' DELIMITED SIZE
+                  WS-RUN-MN DELIMITED SIZE ':' DELIMITED SIZE
+                  WS-RUN-SS DELIMITED SIZE
+               INTO WS-RUN-TIME-EDIT
+           END-STRING.
+           MOVE SPACES TO WS-PRINT-LINE
+           MOVE 'ADVENT2402A - DAY 2: RED-NOSED REPORTS SAFETY ANALYSIS'
+               TO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING 'RUN DATE: ' DELIMITED SIZE
+                  WS-RUN-DATE-EDIT DELIMITED SIZE
+                  '   RUN TIME: ' DELIMITED SIZE
+                  WS-RUN-TIME-EDIT DELIMITED SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING 'INPUT FILE: ' DELIMITED SIZE
+                  'Advent2402.dat' DELIMITED SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+      *-----------------------------------------------------------------
+      * FINAL TOTALS, WRITTEN ONCE ALL INPUT RECORDS HAVE BEEN READ.
+      *-----------------------------------------------------------------
+       WRITE-REPORT-SUMMARY.
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING 'TOTAL RECORDS READ . . . . . . . . . . . . '
+                       DELIMITED SIZE
+                  WS-RECORDS-READ DELIMITED SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING 'TOTAL SAFE REPORTS (NO DAMPENER). . . . . . '
+                       DELIMITED SIZE
+                  TOTAL-COUNT DELIMITED SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING 'TOTAL SAFE REPORTS (WITH DAMPENER). . . . . '
+                       DELIMITED SIZE
+                  DAMPENER-COUNT DELIMITED SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING 'TOTAL RECORDS REJECTED. . . . . . . . . . . '
+                       DELIMITED SIZE
+                  REJECT-COUNT DELIMITED SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+      *-----------------------------------------------------------------
+      * ONE FIXED-FORMAT RECORD SUMMARIZING THE RUN, FOR PICKUP BY
+      * DOWNSTREAM DASHBOARDS OR SCHEDULER JOBS THAT DO NOT PARSE
+      * ADVENT2402REPORT.DAT.
+      *-----------------------------------------------------------------
+       WRITE-EXTRACT-RECORD.
+           MOVE 'ADV2402A' TO EXT-PROGRAM-ID
+           MOVE WS-RUN-DATE TO EXT-RUN-DATE
+           MOVE WS-RUN-HH TO EXT-RUN-HH
+           MOVE WS-RUN-MN TO EXT-RUN-MN
+           MOVE WS-RUN-SS TO EXT-RUN-SS
+           MOVE TOTAL-COUNT TO EXT-TOTAL-COUNT
+           MOVE DAMPENER-COUNT TO EXT-DAMPENER-COUNT
+           MOVE REJECT-COUNT TO EXT-REJECT-COUNT
+           WRITE EXTRACT-RECORD.
 
        READ-INPUT-FILE.
            READ ADVENT-FILE NEXT RECORD.
+           IF WS-FILE-STATUS-A NOT = '10'
+               ADD 1 TO WS-RECORDS-READ
+               PERFORM VALIDATE-AND-PARSE
+               IF RECORD-IS-VALID
+                   PERFORM EVALUATE-REPORT-SAFETY
+               ELSE
+                   PERFORM WRITE-REJECT-RECORD
+               END-IF
+               PERFORM WRITE-PROGRESS-CHECKPOINT
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * CHECKS LIST-RECORD FOR BASIC WELL-FORMEDNESS AND, IF IT
+      * PASSES, BREAKS IT APART INTO WS-LEVEL, ONE SPACE-DELIMITED
+      * LEVEL AT A TIME, SO A REPORT MAY HOLD ANY NUMBER OF LEVELS.
+      * A RECORD THAT FAILS ANY CHECK IS LEFT FOR WRITE-REJECT-RECORD
+      * WITH WS-REJECT-REASON EXPLAINING WHY.
+      *-----------------------------------------------------------------
+       VALIDATE-AND-PARSE.
+           SET RECORD-IS-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           IF LIST-RECORD = SPACES
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE 'EMPTY OR BLANK RECORD' TO WS-REJECT-REASON
+           ELSE
+               PERFORM PARSE-LEVELS
+               IF RECORD-IS-VALID AND WS-LEVEL-COUNT = 0
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE 'NO LEVELS FOUND IN RECORD' TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+       PARSE-LEVELS.
+           MOVE 0 TO WS-LEVEL-COUNT
+           MOVE 1 TO WS-PARSE-PTR
+           MOVE SPACES TO WS-TOKEN
+           PERFORM PARSE-ONE-LEVEL
+               WITH TEST AFTER
+               UNTIL WS-TOKEN = SPACES OR WS-PARSE-PTR > 200
+                  OR RECORD-IS-INVALID.
+
+       PARSE-ONE-LEVEL.
+           MOVE SPACES TO WS-TOKEN
            UNSTRING LIST-RECORD DELIMITED BY SPACE
-           INTO NUM1, NUM2, NUM3, NUM4, NUM5, NUM6, NUM7, NUM8
+               INTO WS-TOKEN
+               WITH POINTER WS-PARSE-PTR
            END-UNSTRING.
+           IF WS-TOKEN = SPACES
+               PERFORM CHECK-TRAILING-DATA
+           ELSE
+               IF WS-TOKEN(1:1) NOT NUMERIC
+               OR (WS-TOKEN(2:1) NOT = SPACE AND
+                   WS-TOKEN(2:1) NOT NUMERIC)
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE 'NON-NUMERIC LEVEL VALUE' TO WS-REJECT-REASON
+               ELSE
+                   IF WS-TOKEN(3:1) NOT = SPACE
+                       SET RECORD-IS-INVALID TO TRUE
+                       MOVE 'LEVEL VALUE TOO LARGE' TO WS-REJECT-REASON
+                   ELSE
+                       IF WS-LEVEL-COUNT = 67
+                           SET RECORD-IS-INVALID TO TRUE
+                           MOVE 'TOO MANY LEVELS IN REPORT'
+                               TO WS-REJECT-REASON
+                       ELSE
+                           ADD 1 TO WS-LEVEL-COUNT
+                           PERFORM STORE-LEVEL-VALUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * WS-TOKEN IS LEFT-JUSTIFIED BY UNSTRING (E.G. "7" COMES BACK
+      * AS "7 "). RIGHT-JUSTIFY AND ZERO-FILL IT BEFORE STORING IT IN
+      * THE NUMERIC WS-LEVEL TABLE.
+      *-----------------------------------------------------------------
+       STORE-LEVEL-VALUE.
+           MOVE SPACES TO WS-LEVEL-TEXT.
+           IF WS-TOKEN(2:1) = SPACE
+               MOVE '0' TO WS-LEVEL-TEXT(1:1)
+               MOVE WS-TOKEN(1:1) TO WS-LEVEL-TEXT(2:1)
+           ELSE
+               MOVE WS-TOKEN TO WS-LEVEL-TEXT
+           END-IF.
+           MOVE WS-LEVEL-TEXT TO WS-LEVEL(WS-LEVEL-COUNT).
+
+      *-----------------------------------------------------------------
+      * A SPACE-DELIMITED TOKEN THAT COMES BACK EMPTY NORMALLY MEANS
+      * PARSING HAS RUN INTO THE RECORD'S TRAILING PAD. IF NON-SPACE
+      * DATA STILL FOLLOWS THE CURRENT POINTER, THE RECORD HAD MORE
+      * THAN ONE SPACE BETWEEN LEVELS AND MUST BE REJECTED INSTEAD.
+      *-----------------------------------------------------------------
+       CHECK-TRAILING-DATA.
+           IF WS-PARSE-PTR <= 200
+               IF LIST-RECORD(WS-PARSE-PTR:) NOT = SPACES
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE 'EXTRA SPACES IN RECORD' TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+       WRITE-REJECT-RECORD.
+           MOVE SPACES TO REJECT-RECORD.
+           MOVE LIST-RECORD TO REJECT-LINE.
+           MOVE WS-REJECT-REASON TO REJECT-REASON.
+           WRITE REJECT-RECORD.
+           ADD 1 TO REJECT-COUNT.
+
+       EVALUATE-REPORT-SAFETY.
+           MOVE 0 TO WS-REMOVE-IDX
+           PERFORM BUILD-REDUCED-LEVELS
+           PERFORM CHECK-SEQUENCE-SAFE
+           IF SEQUENCE-IS-SAFE
+               ADD 1 TO TOTAL-COUNT
+               ADD 1 TO DAMPENER-COUNT
+           ELSE
+               PERFORM TRY-DAMPENER
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * PROBLEM DAMPENER - AN OTHERWISE UNSAFE REPORT STILL COUNTS
+      * TOWARD DAMPENER-COUNT IF DROPPING ANY ONE LEVEL MAKES THE
+      * REMAINING LEVELS SAFE.
+      *-----------------------------------------------------------------
+       TRY-DAMPENER.
+           MOVE 'N' TO WS-DAMPENER-SW
+           PERFORM TRY-REMOVE-LEVEL
+               VARYING WS-REMOVE-IDX FROM 1 BY 1
+               UNTIL WS-REMOVE-IDX > WS-LEVEL-COUNT
+                  OR WS-DAMPENER-SW = 'Y'.
+           IF WS-DAMPENER-SW = 'Y'
+               ADD 1 TO DAMPENER-COUNT
+           END-IF.
+
+       TRY-REMOVE-LEVEL.
+           PERFORM BUILD-REDUCED-LEVELS
+           PERFORM CHECK-SEQUENCE-SAFE
+           IF SEQUENCE-IS-SAFE
+               MOVE 'Y' TO WS-DAMPENER-SW
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * COPIES WS-LEVEL INTO WS-CHECK-LEVEL, SKIPPING WS-REMOVE-IDX.
+      * WS-REMOVE-IDX OF ZERO SKIPS NOTHING, GIVING A STRAIGHT COPY.
+      *-----------------------------------------------------------------
+       BUILD-REDUCED-LEVELS.
+           MOVE 0 TO WS-CHECK-COUNT
+           PERFORM COPY-LEVEL-EXCEPT
+               VARYING WS-COPY-IDX FROM 1 BY 1
+               UNTIL WS-COPY-IDX > WS-LEVEL-COUNT.
+
+       COPY-LEVEL-EXCEPT.
+           IF WS-COPY-IDX NOT = WS-REMOVE-IDX
+               ADD 1 TO WS-CHECK-COUNT
+               MOVE WS-LEVEL(WS-COPY-IDX)
+                   TO WS-CHECK-LEVEL(WS-CHECK-COUNT)
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * A REPORT IS SAFE WHEN ITS LEVELS ARE ALL ASCENDING OR ALL
+      * DESCENDING, EACH STEP BEING BETWEEN 1 AND 3.
+      *-----------------------------------------------------------------
+       CHECK-SEQUENCE-SAFE.
+           MOVE 'Y' TO WS-ASCENDING-SW
+           MOVE 'Y' TO WS-DESCENDING-SW
+           IF WS-CHECK-COUNT > 1
+               PERFORM CHECK-SEQUENCE-STEP
+                   VARYING WS-CHECK-IDX FROM 1 BY 1
+                   UNTIL WS-CHECK-IDX > WS-CHECK-COUNT - 1
+           END-IF.
+           IF WS-ASCENDING-SW = 'Y' OR WS-DESCENDING-SW = 'Y'
+               SET SEQUENCE-IS-SAFE TO TRUE
+           ELSE
+               SET SEQUENCE-IS-UNSAFE TO TRUE
+           END-IF.
 
-           IF WS-FILE-STATUS-A NOT = '10' AND
-           NUM6 = '00' AND NUM7 = '00' AND NUM8 = '00' THEN
-           IF (NUM1 < NUM2 AND NUM1 + 3 >= NUM2
-           AND NUM2 < NUM3 AND NUM2 + 3 >= NUM3
-           AND NUM3 < NUM4 AND NUM3 + 3 >= NUM4
-           AND NUM4 < NUM5 AND NUM4 + 3 >= NUM5) OR
-              (NUM5 < NUM4 AND NUM5 + 3 >= NUM4
-           AND NUM4 < NUM3 AND NUM4 + 3 >= NUM3
-           AND NUM3 < NUM2 AND NUM3 + 3 >= NUM2
-           AND NUM2 < NUM1 AND NUM2 + 3 >= NUM1) THEN
-               COMPUTE TOTAL-COUNT = TOTAL-COUNT + 1.
-
-           IF WS-FILE-STATUS-A NOT = '10' AND
-           NUM6 NOT = '00' AND NUM7 = '00' AND NUM8 = '00' THEN
-           IF (NUM1 < NUM2 AND NUM1 + 3 >= NUM2
-           AND NUM2 < NUM3 AND NUM2 + 3 >= NUM3
-           AND NUM3 < NUM4 AND NUM3 + 3 >= NUM4
-           AND NUM4 < NUM5 AND NUM4 + 3 >= NUM5
-           AND NUM5 < NUM6 AND NUM5 + 3 >= NUM6) OR
-              (NUM6 < NUM5 AND NUM6 + 3 >= NUM5
-           AND NUM5 < NUM4 AND NUM5 + 3 >= NUM4
-           AND NUM4 < NUM3 AND NUM4 + 3 >= NUM3
-           AND NUM3 < NUM2 AND NUM3 + 3 >= NUM2
-           AND NUM2 < NUM1 AND NUM2 + 3 >= NUM1) THEN
-               COMPUTE TOTAL-COUNT = TOTAL-COUNT + 1.
-           
-           IF WS-FILE-STATUS-A NOT = '10' AND
-           NUM6 NOT = '00' AND NUM7 NOT = '00' AND NUM8 = '00' THEN
-           IF (NUM1 < NUM2 AND NUM1 + 3 >= NUM2
-           AND NUM2 < NUM3 AND NUM2 + 3 >= NUM3
-           AND NUM3 < NUM4 AND NUM3 + 3 >= NUM4
-           AND NUM4 < NUM5 AND NUM4 + 3 >= NUM5
-           AND NUM5 < NUM6 AND NUM5 + 3 >= NUM6
-           AND NUM6 < NUM7 AND NUM6 + 3 >= NUM7) OR
-              (NUM7 < NUM6 AND NUM7 + 3 >= NUM6 
-           AND NUM6 < NUM5 AND NUM6 + 3 >= NUM5
-           AND NUM5 < NUM4 AND NUM5 + 3 >= NUM4
-           AND NUM4 < NUM3 AND NUM4 + 3 >= NUM3
-           AND NUM3 < NUM2 AND NUM3 + 3 >= NUM2
-           AND NUM2 < NUM1 AND NUM2 + 3 >= NUM1) THEN
-               COMPUTE TOTAL-COUNT = TOTAL-COUNT + 1.
-           
-           IF WS-FILE-STATUS-A NOT = '10' AND
-           NUM6 NOT = '00' AND NUM7 NOT = '00' AND NUM8 NOT = '00' 
-           THEN
-           IF (NUM1 < NUM2 AND NUM1 + 3 >= NUM2
-           AND NUM2 < NUM3 AND NUM2 + 3 >= NUM3
-           AND NUM3 < NUM4 AND NUM3 + 3 >= NUM4
-           AND NUM4 < NUM5 AND NUM4 + 3 >= NUM5
-           AND NUM5 < NUM6 AND NUM5 + 3 >= NUM6
-           AND NUM6 < NUM7 AND NUM6 + 3 >= NUM7
-           AND NUM7 < NUM8 AND NUM7 + 3 >= NUM8) OR
-              (NUM8 < NUM7 AND NUM8 + 3 >= NUM7
-           AND NUM7 < NUM6 AND NUM7 + 3 >= NUM6
-           AND NUM6 < NUM5 AND NUM6 + 3 >= NUM5 
-           AND NUM5 < NUM4 AND NUM5 + 3 >= NUM4
-           AND NUM4 < NUM3 AND NUM4 + 3 >= NUM3
-           AND NUM3 < NUM2 AND NUM3 + 3 >= NUM2
-           AND NUM2 < NUM1 AND NUM2 + 3 >= NUM1) THEN
-               COMPUTE TOTAL-COUNT = TOTAL-COUNT + 1.
+       CHECK-SEQUENCE-STEP.
+           IF WS-CHECK-LEVEL(WS-CHECK-IDX) >=
+              WS-CHECK-LEVEL(WS-CHECK-IDX + 1)
+           OR WS-CHECK-LEVEL(WS-CHECK-IDX) + 3 <
+              WS-CHECK-LEVEL(WS-CHECK-IDX + 1)
+               MOVE 'N' TO WS-ASCENDING-SW
+           END-IF.
+           IF WS-CHECK-LEVEL(WS-CHECK-IDX + 1) >=
+              WS-CHECK-LEVEL(WS-CHECK-IDX)
+           OR WS-CHECK-LEVEL(WS-CHECK-IDX + 1) + 3 <
+              WS-CHECK-LEVEL(WS-CHECK-IDX)
+               MOVE 'N' TO WS-DESCENDING-SW
+           END-IF.
